@@ -0,0 +1,18 @@
+      * RECORD LAYOUT FOR PETCUSTOMERMASTER.DAT.
+      * KEYED BY CUS-CUSTOMER-ID. CREATED ON A CUSTOMER'S FIRST
+      * SALE AND UPDATED ON EVERY SALE AFTER THAT SO REPEAT
+      * BUYERS CAN BE TOLD APART FROM ONE-TIME WALK-INS.
+       01  CUSTOMER-MASTER-RECORD.
+           02  CUS-CUSTOMER-ID         PIC 9(7).
+           02  CUS-CUSTOMER-NAME.
+               05  CUS-LASTNAME        PIC X(15).
+               05  CUS-FIRSTNAME       PIC X(15).
+           02  CUS-ADDRESS             PIC X(25).
+           02  CUS-CITY                PIC X(15).
+           02  CUS-STATE               PIC X(2).
+           02  CUS-ZIP                 PIC X(9).
+           02  CUS-PHONE               PIC X(12).
+           02  CUS-FIRST-VISIT-DATE    PIC 9(6).
+           02  CUS-LAST-VISIT-DATE     PIC 9(6).
+           02  CUS-VISIT-COUNT         PIC 9(5).
+           02  CUS-LIFETIME-PURCHASES  PIC S9(9)V99.
