@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PETITEMSUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PETITEMSUMMARYRPT ASSIGN TO "PETITEMSUMMARY.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PETINVENTORY ASSIGN TO "PETINVENTORY.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS INV-ITEM-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PETSALESFILE.
+           COPY "PETSALE.CPY".
+       FD PETITEMSUMMARYRPT.
+           01 PRINT-LINE         PIC X(132).
+       FD PETINVENTORY.
+           COPY "PETINV.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+           05  WS-INDEX          PIC 999.
+           05  WS-TABLE-COUNT    PIC 999 VALUE 0.
+           05  WS-SORT-I         PIC 999.
+           05  WS-SORT-J         PIC 999.
+
+       01  WS-ITEM-TOTAL         PIC 9(9)V99.
+
+       01  WS-ITEM-TABLE.
+           05  WS-ITEM-ENTRY OCCURS 200 TIMES
+                  INDEXED BY WS-TABLE-IDX.
+               10  WS-T-DESCRIPTION  PIC X(20).
+               10  WS-T-QUANTITY     PIC S9(7).
+               10  WS-T-REVENUE      PIC S9(9)V99.
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SWAP-DESCRIPTION  PIC X(20).
+           05  WS-SWAP-QUANTITY     PIC S9(7).
+           05  WS-SWAP-REVENUE      PIC S9(9)V99.
+
+       01  WS-SWITCHES.
+           05  WS-INV-FOUND-SW     PIC X(1).
+               88  INV-FOUND           VALUE "Y".
+               88  INV-NOT-FOUND       VALUE "N".
+
+       01  HEADING-LINE.
+            05 FILLER           PIC X(45).
+            05 FILLER           PIC X(26) VALUE
+               'ITEM SALES SUMMARY REPORT'.
+
+       01  HEADING-LINE1.
+            05 FILLER           PIC X(20) VALUE 'ITEM DESCRIPTION'.
+            05 FILLER           PIC X(15) VALUE SPACES.
+            05 FILLER           PIC X(14) VALUE 'QTY SOLD'.
+            05 FILLER           PIC X(4)  VALUE SPACES.
+            05 FILLER           PIC X(14) VALUE 'TOTAL REVENUE'.
+
+       01  DETAIL-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 DET-DESCRIPTION  PIC X(20).
+            05 FILLER           PIC X(9)  VALUE SPACES.
+            05 DET-QUANTITY     PIC ZZZ,ZZ9-.
+            05 FILLER           PIC X(7)  VALUE SPACES.
+            05 DET-REVENUE      PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN INPUT PETSALESFILE.
+           OPEN INPUT PETINVENTORY.
+           OPEN OUTPUT PETITEMSUMMARYRPT.
+           READ PETSALESFILE
+              AT END SET ENDOFSALESFILE TO TRUE
+           END-READ.
+           PERFORM 0200-BUILD-SUMMARY UNTIL ENDOFSALESFILE.
+           PERFORM 0300-SORT-SUMMARY-TABLE.
+           PERFORM 0110-WRITE-HEADING-LINES.
+           PERFORM 0400-PRINT-SUMMARY-LINE
+              VARYING WS-SORT-I FROM 1 BY 1
+              UNTIL WS-SORT-I > WS-TABLE-COUNT.
+           PERFORM 0900-STOP-RUN.
+       0100-END.
+
+       0110-WRITE-HEADING-LINES.
+           WRITE PRINT-LINE FROM HEADING-LINE AFTER
+              ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE1
+              AFTER ADVANCING 1 LINE.
+       0110-END.
+
+       0200-BUILD-SUMMARY.
+           PERFORM 0210-ACCUMULATE-ONE-ITEM
+              VARYING WS-INDEX FROM 1 BY 1
+              UNTIL WS-INDEX > ITEM-COUNT.
+           READ PETSALESFILE
+              AT END SET ENDOFSALESFILE TO TRUE
+           END-READ.
+       0200-END.
+
+       0210-ACCUMULATE-ONE-ITEM.
+           PERFORM 0230-LOOKUP-INVENTORY.
+           IF INV-FOUND AND QUANTITY(WS-INDEX) NUMERIC
+               PERFORM 0220-FIND-TABLE-ENTRY
+               IF WS-TABLE-IDX > WS-TABLE-COUNT
+                   ADD 1 TO WS-TABLE-COUNT
+                   SET WS-TABLE-IDX TO WS-TABLE-COUNT
+                   MOVE INV-DESCRIPTION
+                      TO WS-T-DESCRIPTION(WS-TABLE-IDX)
+                   MOVE 0 TO WS-T-QUANTITY(WS-TABLE-IDX),
+                      WS-T-REVENUE(WS-TABLE-IDX)
+               END-IF
+               COMPUTE WS-ITEM-TOTAL = INV-PRICE * QUANTITY(WS-INDEX)
+               IF RETURN-TRANSACTION
+                   SUBTRACT QUANTITY(WS-INDEX)
+                      FROM WS-T-QUANTITY(WS-TABLE-IDX)
+                   SUBTRACT WS-ITEM-TOTAL
+                      FROM WS-T-REVENUE(WS-TABLE-IDX)
+               ELSE
+                   ADD QUANTITY(WS-INDEX)
+                      TO WS-T-QUANTITY(WS-TABLE-IDX)
+                   ADD WS-ITEM-TOTAL
+                      TO WS-T-REVENUE(WS-TABLE-IDX)
+               END-IF
+           END-IF.
+       0210-END.
+
+       0220-FIND-TABLE-ENTRY.
+           SET WS-TABLE-IDX TO 1.
+           PERFORM 0225-TEST-ONE-ENTRY
+              UNTIL WS-TABLE-IDX > WS-TABLE-COUNT
+                 OR WS-T-DESCRIPTION(WS-TABLE-IDX) =
+                    INV-DESCRIPTION.
+       0220-END.
+
+       0225-TEST-ONE-ENTRY.
+           SET WS-TABLE-IDX UP BY 1.
+       0225-END.
+
+       0230-LOOKUP-INVENTORY.
+           MOVE ITEM-CODE(WS-INDEX) TO INV-ITEM-CODE.
+           SET INV-FOUND TO TRUE.
+           READ PETINVENTORY
+               INVALID KEY
+                   SET INV-NOT-FOUND TO TRUE
+                   MOVE SPACES TO INV-DESCRIPTION
+                   MOVE ZERO TO INV-PRICE
+           END-READ.
+       0230-END.
+
+       0300-SORT-SUMMARY-TABLE.
+           PERFORM 0310-SORT-OUTER-PASS
+              VARYING WS-SORT-I FROM 1 BY 1
+              UNTIL WS-SORT-I >= WS-TABLE-COUNT.
+       0300-END.
+
+       0310-SORT-OUTER-PASS.
+           PERFORM 0320-SORT-INNER-PASS
+              VARYING WS-SORT-J FROM 1 BY 1
+              UNTIL WS-SORT-J > WS-TABLE-COUNT - WS-SORT-I.
+       0310-END.
+
+       0320-SORT-INNER-PASS.
+           IF WS-T-REVENUE(WS-SORT-J) < WS-T-REVENUE(WS-SORT-J + 1)
+               PERFORM 0330-SWAP-TABLE-ENTRIES
+           END-IF.
+       0320-END.
+
+       0330-SWAP-TABLE-ENTRIES.
+           MOVE WS-ITEM-ENTRY(WS-SORT-J) TO WS-SWAP-ENTRY.
+           MOVE WS-ITEM-ENTRY(WS-SORT-J + 1) TO
+              WS-ITEM-ENTRY(WS-SORT-J).
+           MOVE WS-SWAP-ENTRY TO WS-ITEM-ENTRY(WS-SORT-J + 1).
+       0330-END.
+
+       0400-PRINT-SUMMARY-LINE.
+           MOVE WS-T-DESCRIPTION(WS-SORT-I) TO DET-DESCRIPTION.
+           MOVE WS-T-QUANTITY(WS-SORT-I) TO DET-QUANTITY.
+           MOVE WS-T-REVENUE(WS-SORT-I) TO DET-REVENUE.
+           WRITE PRINT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 1 LINE.
+       0400-END.
+
+       0900-STOP-RUN.
+           CLOSE PETSALESFILE, PETITEMSUMMARYRPT, PETINVENTORY.
+           STOP RUN.
+
+          END PROGRAM PETITEMSUMMARY.
