@@ -0,0 +1,8 @@
+      * RECORD LAYOUT FOR PETINVENTORY.DAT (PETINVENTORY MASTER).
+      * KEYED BY INV-ITEM-CODE SO DESCRIPTION AND PRICE ARE KEPT
+      * IN ONE PLACE INSTEAD OF BEING RE-KEYED ON EVERY SALE.
+       01  INVENTORY-RECORD.
+           02  INV-ITEM-CODE           PIC X(6).
+           02  INV-DESCRIPTION         PIC X(20).
+           02  INV-PRICE               PIC 9(6)V99.
+           02  INV-QTY-ON-HAND         PIC 9(5).
