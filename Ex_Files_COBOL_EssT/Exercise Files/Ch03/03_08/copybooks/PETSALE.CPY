@@ -0,0 +1,21 @@
+      * RECORD LAYOUT FOR PETSTORESALES.DAT (PETSALESFILE).
+      * ONE RECORD PER CUSTOMER BASKET, ONE PETITEM OCCURRENCE
+      * PER PET ITEM IN THE BASKET.
+       01  SALESDETAILS.
+           88  ENDOFSALESFILE          VALUE HIGH-VALUES.
+           02  CUSTOMER-ID             PIC 9(7).
+           02  CUSTOMERNAME.
+               05  LASTNAME            PIC X(15).
+               05  FIRSTNAME           PIC X(15).
+           02  ITEM-COUNT              PIC 99.
+           02  TRANSACTION-TYPE        PIC X(1).
+               88  SALE-TRANSACTION        VALUE "S".
+               88  RETURN-TRANSACTION       VALUE "R".
+           02  EMPLOYEE-ID              PIC X(5).
+           02  PETITEM OCCURS 1 TO 20 TIMES
+                   DEPENDING ON ITEM-COUNT
+                   INDEXED BY PETITEM-IDX.
+               05  ITEM-CODE           PIC X(6).
+               05  DESCRIPTION         PIC X(20).
+               05  PRICE               PIC 999999V99.
+               05  QUANTITY            PIC 99999.
