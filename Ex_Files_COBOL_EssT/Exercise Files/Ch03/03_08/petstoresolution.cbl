@@ -5,170 +5,517 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
-		   ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT PETSALESREPORT ASSIGN TO "PETSALESREPORT.DAT" 
            ORGANIZATION IS LINE SEQUENTIAL.
-               
+       SELECT PETSALESREPORT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PETINVENTORY ASSIGN TO "PETINVENTORY.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS INV-ITEM-CODE.
+       SELECT PETCUSTOMERMASTER ASSIGN TO "PETCUSTOMERMASTER.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CUS-CUSTOMER-ID
+           FILE STATUS IS WS-CUST-FILE-STATUS.
+       SELECT PETSALESREJECTS ASSIGN TO "PETSALESREJECTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OPTIONAL PETRESTART ASSIGN TO "PETRESTART.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PETSALESEXTRACT ASSIGN TO "PETSALESEXTRACT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-	   FILE SECTION.
+       FILE SECTION.
        FD PETSALESFILE.
-	   01 SALESDETAILS.
-			88 ENDOFSALESFILE VALUE HIGH-VALUES.
-            02 CUSTOMER-ID      PIC 9(7).
-			02 CUSTOMERNAME.
-			   05  LASTNAME     PIC X(15).
-			   05  FIRSTNAME    PIC X(15).
-            02 PETITEM OCCURS 3 TIMES.
-			   05 DESCRIPTION      PIC X(20).
-			   05 PRICE            PIC 999999V99.
-               05 QUANTITY         PIC 99999.
+           COPY "PETSALE.CPY".
        FD PETSALESREPORT.
-           01 PRINT-LINE        PIC X(132).	
-       	   
+           01 PRINT-LINE        PIC X(132).
+       FD PETINVENTORY.
+           COPY "PETINV.CPY".
+       FD PETCUSTOMERMASTER.
+           COPY "PETCUST.CPY".
+       FD PETSALESREJECTS.
+           01 REJECT-LINE       PIC X(100).
+       FD PETRESTART.
+           01 RESTART-RECORD.
+               05  RST-LAST-CUSTOMER-ID  PIC 9(7).
+               05  RST-RECORD-COUNT      PIC 9(9).
+               05  RST-TOTAL-QUANT       PIC S999.
+               05  RST-TOTAL-SALE        PIC S9(7)V99.
+               05  RST-TOTAL-RETURNS     PIC 9(7)V99.
+               05  RST-REPORT-FILENAME   PIC X(30).
+               05  RST-RUN-DATE          PIC 9(6).
+       FD PETSALESEXTRACT.
+           01 EXTRACT-LINE       PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-	   01  WS-FIELDS.
-           05  WS-SUBTOT-QUANT  PIC 999.
-		   05  WS-TOTAL-QUANT   PIC 999.
-		   05  WS-ITEM-SUBTOTAL PIC 9(6)V99.
+       01  WS-FIELDS.
+           05  WS-SUBTOT-QUANT  PIC S999.
+           05  WS-TOTAL-QUANT   PIC S999.
+           05  WS-ITEM-SUBTOTAL PIC S9(6)V99.
            05  WS-ITEM-TOTAL    PIC 9(6)V99.
-		   05  WS-TOTAL-SALE    PIC 9(7)V99.
+           05  WS-TOTAL-SALE    PIC S9(7)V99.
+           05  WS-TOTAL-RETURNS PIC 9(7)V99.
            05  WS-INDEX         PIC 999.
 
-		       
+       01  WS-SWITCHES.
+           05  WS-INV-FOUND-SW     PIC X(1).
+               88  INV-FOUND           VALUE "Y".
+               88  INV-NOT-FOUND       VALUE "N".
+           05  WS-VALID-RECORD-SW  PIC X(1).
+               88  VALID-RECORD        VALUE "Y".
+               88  INVALID-RECORD      VALUE "N".
+           05  WS-VALID-ITEM-SW    PIC X(1).
+               88  VALID-ITEM          VALUE "Y".
+               88  INVALID-ITEM        VALUE "N".
+
+       01  WS-CUST-FILE-STATUS  PIC XX.
+
+       01  WS-REJECT-REASON     PIC X(40).
+       01  WS-REJECT-LINE       PIC X(100).
+
+       01  WS-EXTRACT-LINE      PIC X(80).
+       01  WS-EXTRACT-PRICE     PIC 999999.99.
+       01  WS-EXTRACT-QUANTITY  PIC 99999.
+       01  WS-EXTRACT-ITEM-TOTAL PIC 999999.99.
+
        01  WS-DATE.
            05  WS-YEAR PIC 99.
            05  WS-MONTH PIC 99.
            05  WS-DAY   PIC 99.
-		   
-		   
+
+       01  WS-REPORT-FILENAME     PIC X(30).
+
+       01  WS-RESTART-CONTROL.
+           05  WS-RESTART-CUST-ID  PIC 9(7) VALUE ZEROS.
+           05  WS-RESTART-RECORD-COUNT  PIC 9(9) VALUE ZEROS.
+           05  WS-RESTART-FILENAME  PIC X(30) VALUE SPACES.
+           05  WS-RESTART-DATE      PIC 9(6) VALUE ZEROS.
+
+       01  WS-RESUME-PARM             PIC X(20) VALUE SPACES.
+           88  RESUME-REQUESTED           VALUE "RESUME".
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-RECORDS-PROCESSED  PIC 9(9) VALUE ZEROS.
+           05  WS-CHECKPOINT-COUNTER PIC 999   VALUE ZEROS.
+           05  WS-CHECKPOINT-INTERVAL PIC 999  VALUE 10.
+           05  WS-SKIP-I             PIC 9(9)  VALUE ZEROS.
+           05  WS-LAST-SKIPPED-CUST-ID PIC 9(7) VALUE ZEROS.
+
+       01  WS-HEADING-DATE.
+           05  HDG-MONTH          PIC 99.
+           05  FILLER             PIC X VALUE "/".
+           05  HDG-DAY            PIC 99.
+           05  FILLER             PIC X VALUE "/".
+           05  HDG-YEAR           PIC 99.
+
        01  HEADING-LINE.
-            05 FILLER           PIC X(45).
-            05 FILLER	        PIC X(21) VALUE 'PET SUPPLIES AND MORE'.
-            
+           05 FILLER           PIC X(45).
+           05 FILLER           PIC X(21) VALUE 'PET SUPPLIES AND MORE'.
+           05 FILLER           PIC X(16) VALUE SPACES.
+           05 HDG-RUN-DATE     PIC X(8).
 
        01  HEADING-LINE1.
-            05 FILLER	        PIC X(16) VALUE 'ITEM DESCRIPTION'.
-            05 FILLER	        PIC X(20) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'PRICE'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QUANTITY'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'TOTAL'.
-			
-		01  DETAIL-LINE.
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 DET-DESCRIPTION  PIC X(20).
-			05 FILLER           PIC X(9)  VALUE SPACES.
-			05 DET-PRICE        PIC $,$$9.99.
-			05 FILLER           PIC X(8)  VALUE SPACES.
-			05 DET-QUANTITY     PIC Z9.
-			05 FILLER           PIC X(7)  VALUE SPACES.
-			05 DET-ITEM-TOTAL   PIC $$,$$9.99.
-		           
-		01  DETAIL-SUBTOTAL-LINE.
-            05 FILLER           PIC X(20) VALUE SPACES.
-            05 FILLER           PIC X(1) VALUE "=" 
-                OCCURS 60 TIMES.
-		           
-		01  DETAIL-SUBTOTAL-LINE1.
-            05 FILLER           PIC X(20) VALUE SPACES.
-            05 DET-LASTNAME     PIC X(15) VALUE SPACES.
-			05 FILLER           PIC X(10)  VALUE 
-			   "QUANTITY: ".
-			05 DET-SUBTOTAL-QUANT  PIC 999. 
-			05 FILLER           PIC XX.
-			05 FILLER           PIC X(14)  VALUE 
-			   "  SUB-TOTAL : ".
-			05 FILLER           PIC X(1)  VALUE SPACES.
-			05 DET-SUBTOT-SALES     PIC $$,$$$,$$9.99.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-
-		01  DETAIL-TOTAL-LINE.
-            05 FILLER           PIC X(7) VALUE SPACES.
-			05 FILLER           PIC X(20)  VALUE 
-			   "    TOTAL QUANTITY: ".
-			05 DET-TOTAL-QUANT  PIC 999. 
-			05 FILLER           PIC XX.
-			05 FILLER           PIC X(7)  VALUE 
-			   "TOTAL  ".    
-			05 FILLER           PIC X(1)  VALUE SPACES.
-			05 DET-TOT-SALES     PIC $$,$$$,$$9.99.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-		
+           05 FILLER           PIC X(16) VALUE 'ITEM DESCRIPTION'.
+           05 FILLER           PIC X(20) VALUE SPACES.
+           05 FILLER           PIC X(11)  VALUE 'PRICE'.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(11)  VALUE 'QUANTITY'.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(11)  VALUE 'TOTAL'.
+
+       01  DETAIL-LINE.
+           05 FILLER           PIC X(5)  VALUE SPACES.
+           05 DET-DESCRIPTION  PIC X(20).
+           05 FILLER           PIC X(9)  VALUE SPACES.
+           05 DET-PRICE        PIC $,$$9.99.
+           05 FILLER           PIC X(8)  VALUE SPACES.
+           05 DET-QUANTITY     PIC Z9.
+           05 FILLER           PIC X(7)  VALUE SPACES.
+           05 DET-ITEM-TOTAL   PIC $$,$$9.99.
+
+       01  DETAIL-SUBTOTAL-LINE.
+           05 FILLER           PIC X(20) VALUE SPACES.
+           05 FILLER           PIC X(1) VALUE "="
+               OCCURS 60 TIMES.
 
+       01  DETAIL-SUBTOTAL-LINE1.
+           05 FILLER           PIC X(20) VALUE SPACES.
+           05 DET-LASTNAME     PIC X(15) VALUE SPACES.
+           05 FILLER           PIC X(10)  VALUE
+              "QUANTITY: ".
+           05 DET-SUBTOTAL-QUANT  PIC ZZ9-.
+           05 FILLER           PIC X.
+           05 FILLER           PIC X(14)  VALUE
+              "  SUB-TOTAL : ".
+           05 FILLER           PIC X(1)  VALUE SPACES.
+           05 DET-SUBTOT-SALES     PIC $$,$$$,$$9.99-.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+
+       01  DETAIL-TOTAL-LINE.
+           05 FILLER           PIC X(7) VALUE SPACES.
+           05 FILLER           PIC X(20)  VALUE
+              "    TOTAL QUANTITY: ".
+           05 DET-TOTAL-QUANT  PIC ZZ9-.
+           05 FILLER           PIC X.
+           05 FILLER           PIC X(7)  VALUE
+              "TOTAL  ".
+           05 FILLER           PIC X(1)  VALUE SPACES.
+           05 DET-TOT-SALES     PIC $$,$$$,$$9.99-.
+           05 FILLER           PIC X(3)  VALUE SPACES.
+
+       01  DETAIL-RETURNS-LINE.
+           05 FILLER           PIC X(7) VALUE SPACES.
+           05 FILLER           PIC X(20)  VALUE
+              "    TOTAL RETURNS:  ".
+           05 FILLER           PIC X(9)  VALUE SPACES.
+           05 DET-RETURNS-SALES PIC $$,$$$,$$9.99.
+           05 FILLER           PIC X(3)  VALUE SPACES.
 
        PROCEDURE DIVISION.
        0100-START.
-           OPEN INPUT PETSALESFILE. 
-           OPEN OUTPUT PETSALESREPORT.
-            READ PETSALESFILE
-			  AT END SET ENDOFSALESFILE TO TRUE
-			  END-READ.
+           PERFORM 1105-GET-RUN-PARAMETER.
+           PERFORM 1200-READ-RESTART-CONTROL.
+           PERFORM 1100-GET-RUN-DATE.
+           OPEN INPUT PETSALESFILE.
+           PERFORM 1160-OPEN-REPORT-FILES.
+           OPEN INPUT PETINVENTORY.
+           PERFORM 1150-OPEN-CUSTOMER-MASTER.
+           READ PETSALESFILE
+               AT END SET ENDOFSALESFILE TO TRUE
+           END-READ.
+           PERFORM 1250-SKIP-PROCESSED-RECORDS.
            PERFORM 0110-WRITE-HEADING-LINES.
-		   PERFORM 0200-PROCESS-ITEMS UNTIL ENDOFSALESFILE
-		   PERFORM 0290-PRINT-TOTAL.
-		   PERFORM 0300-STOP-RUN.
-	   0100-END.	
+           PERFORM 0200-PROCESS-ITEMS UNTIL ENDOFSALESFILE.
+           PERFORM 0290-PRINT-TOTAL.
+           PERFORM 1290-CLEAR-CHECKPOINT.
+           PERFORM 0300-STOP-RUN.
+       0100-END.
+
+       1100-GET-RUN-DATE.
+           ACCEPT WS-DATE FROM DATE.
+           IF RESUME-REQUESTED AND WS-RESTART-FILENAME NOT = SPACES
+               MOVE WS-RESTART-DATE TO WS-DATE
+               MOVE WS-RESTART-FILENAME TO WS-REPORT-FILENAME
+           END-IF.
+           MOVE WS-MONTH TO HDG-MONTH.
+           MOVE WS-DAY   TO HDG-DAY.
+           MOVE WS-YEAR  TO HDG-YEAR.
+           IF WS-REPORT-FILENAME = SPACES
+               STRING "PETSALESREPORT"    DELIMITED BY SIZE
+                      WS-YEAR             DELIMITED BY SIZE
+                      WS-MONTH            DELIMITED BY SIZE
+                      WS-DAY              DELIMITED BY SIZE
+                      ".DAT"              DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+               END-STRING
+           END-IF.
+       1100-END.
+
+       1105-GET-RUN-PARAMETER.
+           ACCEPT WS-RESUME-PARM FROM COMMAND-LINE.
+       1105-END.
+
+       1160-OPEN-REPORT-FILES.
+           IF WS-RESTART-RECORD-COUNT > 0
+               OPEN EXTEND PETSALESREPORT
+               OPEN EXTEND PETSALESREJECTS
+               OPEN EXTEND PETSALESEXTRACT
+           ELSE
+               OPEN OUTPUT PETSALESREPORT
+               OPEN OUTPUT PETSALESREJECTS
+               OPEN OUTPUT PETSALESEXTRACT
+           END-IF.
+       1160-END.
 
-	   0110-WRITE-HEADING-LINES.
-           WRITE PRINT-LINE FROM HEADING-LINE AFTER 
+       1200-READ-RESTART-CONTROL.
+           MOVE ZEROS TO WS-RESTART-CUST-ID,
+              WS-RESTART-RECORD-COUNT, WS-RESTART-DATE.
+           MOVE SPACES TO WS-RESTART-FILENAME.
+           MOVE ZEROS TO WS-TOTAL-QUANT, WS-TOTAL-SALE,
+              WS-TOTAL-RETURNS.
+           IF RESUME-REQUESTED
+               OPEN INPUT PETRESTART
+               READ PETRESTART INTO RESTART-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                   MOVE RST-LAST-CUSTOMER-ID TO WS-RESTART-CUST-ID
+                   MOVE RST-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+                   MOVE RST-TOTAL-QUANT TO WS-TOTAL-QUANT
+                   MOVE RST-TOTAL-SALE TO WS-TOTAL-SALE
+                   MOVE RST-TOTAL-RETURNS TO WS-TOTAL-RETURNS
+                   MOVE RST-REPORT-FILENAME TO WS-RESTART-FILENAME
+                   MOVE RST-RUN-DATE TO WS-RESTART-DATE
+               END-READ
+               CLOSE PETRESTART
+           END-IF.
+       1200-END.
+
+       1250-SKIP-PROCESSED-RECORDS.
+           PERFORM 1255-SKIP-ONE-RECORD
+              VARYING WS-SKIP-I FROM 1 BY 1
+              UNTIL WS-SKIP-I > WS-RESTART-RECORD-COUNT
+                 OR ENDOFSALESFILE.
+           IF WS-RESTART-RECORD-COUNT > 0
+              AND WS-LAST-SKIPPED-CUST-ID NOT = WS-RESTART-CUST-ID
+               DISPLAY "WARNING - RESTART CHECKPOINT CUSTOMER ID "
+                  "MISMATCH, EXPECTED " WS-RESTART-CUST-ID
+                  " FOUND " WS-LAST-SKIPPED-CUST-ID
+           END-IF.
+       1250-END.
+
+       1255-SKIP-ONE-RECORD.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           MOVE CUSTOMER-ID TO WS-LAST-SKIPPED-CUST-ID.
+           READ PETSALESFILE
+              AT END SET ENDOFSALESFILE TO TRUE
+           END-READ.
+       1255-END.
+
+       1280-WRITE-CHECKPOINT.
+           MOVE WS-RESTART-CUST-ID TO RST-LAST-CUSTOMER-ID.
+           MOVE WS-RECORDS-PROCESSED TO RST-RECORD-COUNT.
+           MOVE WS-TOTAL-QUANT TO RST-TOTAL-QUANT.
+           MOVE WS-TOTAL-SALE TO RST-TOTAL-SALE.
+           MOVE WS-TOTAL-RETURNS TO RST-TOTAL-RETURNS.
+           MOVE WS-REPORT-FILENAME TO RST-REPORT-FILENAME.
+           MOVE WS-DATE TO RST-RUN-DATE.
+           OPEN OUTPUT PETRESTART.
+           WRITE RESTART-RECORD.
+           CLOSE PETRESTART.
+           MOVE 0 TO WS-CHECKPOINT-COUNTER.
+       1280-END.
+
+       1290-CLEAR-CHECKPOINT.
+           MOVE ZEROS TO RST-LAST-CUSTOMER-ID, RST-RECORD-COUNT,
+              RST-TOTAL-QUANT, RST-TOTAL-SALE, RST-TOTAL-RETURNS,
+              RST-RUN-DATE.
+           MOVE SPACES TO RST-REPORT-FILENAME.
+           OPEN OUTPUT PETRESTART.
+           WRITE RESTART-RECORD.
+           CLOSE PETRESTART.
+       1290-END.
+
+       1150-OPEN-CUSTOMER-MASTER.
+           OPEN I-O PETCUSTOMERMASTER.
+           IF WS-CUST-FILE-STATUS = "35"
+               OPEN OUTPUT PETCUSTOMERMASTER
+               CLOSE PETCUSTOMERMASTER
+               OPEN I-O PETCUSTOMERMASTER
+           END-IF.
+       1150-END.
+
+       0110-WRITE-HEADING-LINES.
+           MOVE WS-HEADING-DATE TO HDG-RUN-DATE.
+           WRITE PRINT-LINE FROM HEADING-LINE AFTER
               ADVANCING PAGE.
-           WRITE PRINT-LINE FROM HEADING-LINE1 
-           AFTER ADVANCING 1 LINE.
+           WRITE PRINT-LINE FROM HEADING-LINE1
+              AFTER ADVANCING 1 LINE.
        0110-END.
 
        0200-PROCESS-ITEMS.
-           MOVE 1 TO WS-INDEX.
-           MOVE 0 TO WS-ITEM-SUBTOTAL, WS-SUBTOT-QUANT.
-           MOVE LASTNAME TO DET-LASTNAME.
-           PERFORM 3 TIMES 		   
-		      MOVE DESCRIPTION(WS-INDEX) TO DET-DESCRIPTION 
-		      MOVE PRICE(WS-INDEX) TO DET-PRICE
-		      MOVE QUANTITY(WS-INDEX) TO DET-QUANTITY
-
-              COMPUTE WS-ITEM-TOTAL = PRICE(WS-INDEX) * 
-                 QUANTITY(WS-INDEX)
-              COMPUTE WS-ITEM-SUBTOTAL = WS-ITEM-SUBTOTAL + 
-                 WS-ITEM-TOTAL
-		      COMPUTE WS-TOTAL-SALE = WS-TOTAL-SALE + 
-                 WS-ITEM-TOTAL
-		      COMPUTE WS-TOTAL-QUANT = WS-TOTAL-QUANT + 
-                 QUANTITY(WS-INDEX)
-              ADD QUANTITY(WS-INDEX) TO WS-SUBTOT-QUANT
-		   
-		      MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL
-              WRITE PRINT-LINE FROM DETAIL-LINE 
-                 AFTER ADVANCING 1 LINE 
-              ADD 1 TO WS-INDEX 
-           END-PERFORM.
-           MOVE WS-ITEM-SUBTOTAL TO DET-SUBTOT-SALES.
-           MOVE WS-SUBTOT-QUANT TO DET-SUBTOTAL-QUANT.
-           WRITE PRINT-LINE FROM DETAIL-SUBTOTAL-LINE 
-              AFTER ADVANCING 1 LINE.
-           WRITE PRINT-LINE FROM DETAIL-SUBTOTAL-LINE1
-              AFTER ADVANCING 1 LINE.
-           MOVE SPACES TO PRINT-LINE.
-           WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
-	       READ PETSALESFILE
-			  AT END SET ENDOFSALESFILE TO TRUE
-           		  END-READ.
-			
+           PERFORM 0210-VALIDATE-CUSTOMER.
+           IF INVALID-RECORD
+               PERFORM 0240-WRITE-RECORD-REJECT
+           ELSE
+               MOVE 0 TO WS-ITEM-SUBTOTAL, WS-SUBTOT-QUANT
+               MOVE LASTNAME TO DET-LASTNAME
+               PERFORM 2000-PROCESS-ONE-ITEM
+                  VARYING WS-INDEX FROM 1 BY 1
+                  UNTIL WS-INDEX > ITEM-COUNT
+               MOVE WS-ITEM-SUBTOTAL TO DET-SUBTOT-SALES
+               MOVE WS-SUBTOT-QUANT TO DET-SUBTOTAL-QUANT
+               WRITE PRINT-LINE FROM DETAIL-SUBTOTAL-LINE
+                  AFTER ADVANCING 1 LINE
+               WRITE PRINT-LINE FROM DETAIL-SUBTOTAL-LINE1
+                  AFTER ADVANCING 1 LINE
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+               PERFORM 0250-UPDATE-CUSTOMER-MASTER
+           END-IF.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           MOVE CUSTOMER-ID TO WS-RESTART-CUST-ID.
+           ADD 1 TO WS-CHECKPOINT-COUNTER.
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 1280-WRITE-CHECKPOINT
+           END-IF.
+           READ PETSALESFILE
+              AT END SET ENDOFSALESFILE TO TRUE
+           END-READ.
        0200-END.
-	   
-       0290-PRINT-TOTAL. 			
-		     
-		   MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
-		   MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
-           WRITE PRINT-LINE FROM DETAIL-TOTAL-LINE 
+
+       0210-VALIDATE-CUSTOMER.
+           SET VALID-RECORD TO TRUE.
+           IF CUSTOMER-ID = ZEROS
+               SET INVALID-RECORD TO TRUE
+               MOVE "MISSING OR ZERO CUSTOMER ID" TO WS-REJECT-REASON
+           ELSE
+               IF ITEM-COUNT NOT NUMERIC
+                  OR ITEM-COUNT < 1 OR ITEM-COUNT > 20
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "ITEM COUNT OUT OF RANGE" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+       0210-END.
+
+       0240-WRITE-RECORD-REJECT.
+           MOVE SPACES TO WS-REJECT-LINE.
+           STRING CUSTOMER-ID       DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  WS-REJECT-REASON  DELIMITED BY SIZE
+               INTO WS-REJECT-LINE
+           END-STRING.
+           WRITE REJECT-LINE FROM WS-REJECT-LINE.
+       0240-END.
+
+       0250-UPDATE-CUSTOMER-MASTER.
+           MOVE CUSTOMER-ID TO CUS-CUSTOMER-ID.
+           READ PETCUSTOMERMASTER
+               INVALID KEY
+                   PERFORM 0260-CREATE-CUSTOMER-MASTER
+               NOT INVALID KEY
+                   PERFORM 0270-REWRITE-CUSTOMER-MASTER
+           END-READ.
+       0250-END.
+
+       0260-CREATE-CUSTOMER-MASTER.
+           MOVE CUSTOMER-ID TO CUS-CUSTOMER-ID.
+           MOVE LASTNAME TO CUS-LASTNAME.
+           MOVE FIRSTNAME TO CUS-FIRSTNAME.
+           MOVE SPACES TO CUS-ADDRESS, CUS-CITY, CUS-STATE, CUS-ZIP,
+                CUS-PHONE.
+           MOVE WS-DATE TO CUS-FIRST-VISIT-DATE, CUS-LAST-VISIT-DATE.
+           MOVE 1 TO CUS-VISIT-COUNT.
+           MOVE WS-ITEM-SUBTOTAL TO CUS-LIFETIME-PURCHASES.
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING CUSTOMER MASTER "
+                      CUSTOMER-ID
+           END-WRITE.
+       0260-END.
+
+       0270-REWRITE-CUSTOMER-MASTER.
+           MOVE LASTNAME TO CUS-LASTNAME.
+           MOVE FIRSTNAME TO CUS-FIRSTNAME.
+           MOVE WS-DATE TO CUS-LAST-VISIT-DATE.
+           ADD 1 TO CUS-VISIT-COUNT.
+           ADD WS-ITEM-SUBTOTAL TO CUS-LIFETIME-PURCHASES.
+           REWRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING CUSTOMER MASTER "
+                      CUSTOMER-ID
+           END-REWRITE.
+       0270-END.
+
+       2000-PROCESS-ONE-ITEM.
+           PERFORM 2100-VALIDATE-ITEM.
+           IF INVALID-ITEM
+               PERFORM 2150-WRITE-ITEM-REJECT
+           ELSE
+               MOVE INV-DESCRIPTION TO DET-DESCRIPTION
+               MOVE INV-PRICE TO DET-PRICE
+               MOVE QUANTITY(WS-INDEX) TO DET-QUANTITY
+               COMPUTE WS-ITEM-TOTAL = INV-PRICE *
+                  QUANTITY(WS-INDEX)
+               IF RETURN-TRANSACTION
+                   SUBTRACT WS-ITEM-TOTAL FROM WS-ITEM-SUBTOTAL
+                   SUBTRACT WS-ITEM-TOTAL FROM WS-TOTAL-SALE
+                   ADD WS-ITEM-TOTAL TO WS-TOTAL-RETURNS
+                   SUBTRACT QUANTITY(WS-INDEX) FROM WS-TOTAL-QUANT,
+                      WS-SUBTOT-QUANT
+               ELSE
+                   ADD WS-ITEM-TOTAL TO WS-ITEM-SUBTOTAL
+                   ADD WS-ITEM-TOTAL TO WS-TOTAL-SALE
+                   ADD QUANTITY(WS-INDEX) TO WS-TOTAL-QUANT,
+                      WS-SUBTOT-QUANT
+               END-IF
+               MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL
+               WRITE PRINT-LINE FROM DETAIL-LINE
+                  AFTER ADVANCING 1 LINE
+               PERFORM 2180-WRITE-EXTRACT-RECORD
+           END-IF.
+       2000-END.
+
+       2100-VALIDATE-ITEM.
+           SET VALID-ITEM TO TRUE.
+           PERFORM 2200-LOOKUP-INVENTORY.
+           IF INV-NOT-FOUND
+               SET INVALID-ITEM TO TRUE
+               MOVE "ITEM CODE NOT FOUND IN INVENTORY"
+                  TO WS-REJECT-REASON
+           ELSE
+               IF QUANTITY(WS-INDEX) NOT NUMERIC
+                  OR QUANTITY(WS-INDEX) = ZERO
+                   SET INVALID-ITEM TO TRUE
+                   MOVE "INVALID OR ZERO QUANTITY" TO WS-REJECT-REASON
+               ELSE
+                   IF INV-PRICE = ZERO
+                       SET INVALID-ITEM TO TRUE
+                       MOVE "ITEM HAS ZERO PRICE" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       2100-END.
+
+       2150-WRITE-ITEM-REJECT.
+           MOVE SPACES TO WS-REJECT-LINE.
+           STRING CUSTOMER-ID             DELIMITED BY SIZE
+                  "  ITEM "                DELIMITED BY SIZE
+                  ITEM-CODE(WS-INDEX)      DELIMITED BY SIZE
+                  "  "                     DELIMITED BY SIZE
+                  WS-REJECT-REASON         DELIMITED BY SIZE
+               INTO WS-REJECT-LINE
+           END-STRING.
+           WRITE REJECT-LINE FROM WS-REJECT-LINE.
+       2150-END.
+
+       2180-WRITE-EXTRACT-RECORD.
+           MOVE INV-PRICE TO WS-EXTRACT-PRICE.
+           MOVE QUANTITY(WS-INDEX) TO WS-EXTRACT-QUANTITY.
+           MOVE WS-ITEM-TOTAL TO WS-EXTRACT-ITEM-TOTAL.
+           MOVE SPACES TO WS-EXTRACT-LINE.
+           STRING CUSTOMER-ID             DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  ITEM-CODE(WS-INDEX)     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  WS-EXTRACT-PRICE        DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  WS-EXTRACT-QUANTITY     DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  WS-EXTRACT-ITEM-TOTAL   DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  TRANSACTION-TYPE        DELIMITED BY SIZE
+               INTO WS-EXTRACT-LINE
+           END-STRING.
+           WRITE EXTRACT-LINE FROM WS-EXTRACT-LINE.
+       2180-END.
+
+       2200-LOOKUP-INVENTORY.
+           MOVE ITEM-CODE(WS-INDEX) TO INV-ITEM-CODE.
+           SET INV-FOUND TO TRUE.
+           READ PETINVENTORY
+               INVALID KEY
+                   SET INV-NOT-FOUND TO TRUE
+                   MOVE SPACES TO INV-DESCRIPTION
+                   MOVE ZERO TO INV-PRICE
+           END-READ.
+       2200-END.
+
+       0290-PRINT-TOTAL.
+           MOVE WS-TOTAL-QUANT TO DET-TOTAL-QUANT.
+           MOVE WS-TOTAL-SALE TO DET-TOT-SALES.
+           WRITE PRINT-LINE FROM DETAIL-TOTAL-LINE
               AFTER ADVANCING 1 LINE.
+           MOVE WS-TOTAL-RETURNS TO DET-RETURNS-SALES.
+           WRITE PRINT-LINE FROM DETAIL-RETURNS-LINE
+              AFTER ADVANCING 1 LINE.
+       0290-END.
 
-		   
-		   
-	   0290-END.
-		
        0300-STOP-RUN.
-	       CLOSE PETSALESFILE, PETSALESREPORT.
+           CLOSE PETSALESFILE, PETSALESREPORT, PETSALESREJECTS,
+                 PETSALESEXTRACT, PETINVENTORY, PETCUSTOMERMASTER.
            STOP RUN.
-           
+
           END PROGRAM PETSTORESOLUTION.
